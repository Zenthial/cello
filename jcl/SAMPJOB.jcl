@@ -0,0 +1,83 @@
+//SAMPJOB  JOB (ACCTG),'FACTORIAL TABLE',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  JOB STREAM  : SAMPJOB
+//*  RUNS        : SAMPLE (BUILD/REFRESH THE FACTORIAL TABLE) THEN
+//*                COMBO  (NPR/NCR AGAINST THE TABLE SAMPLE BUILT)
+//*  SCHEDULE    : OVERNIGHT BATCH WINDOW, AFTER THE DAILY CLOSE
+//*                CYCLE AND BEFORE THE 06:00 ONLINE START-UP
+//*  RESTART     : STEP SAMP01, RESTART=SAMP01 - TO RESTART A RUN
+//*                THAT ABENDED PART WAY THROUGH THE TABLE, RESUBMIT
+//*                THIS JOB WITH RESTART=SAMP01 AND HAND-CHANGE THE
+//*                SAMP01 PARM'S 3RD BYTE FROM 'N' TO 'Y' (E.G.
+//*                PARM='16Y') SO SAMPLE RESUMES FROM ITS CHECKPOINT
+//*                DATASET INSTEAD OF REBUILDING FROM 0!.  BECAUSE
+//*                RESTART=SAMP01 SKIPS EVERY STEP AHEAD OF SAMP01,
+//*                IDCAMS1 AND DELFACT (BELOW) ARE NOT RE-DRIVEN ON
+//*                A RESTART, SO THE EXISTING FACTOUT/FACTIDX/CHKPTDS
+//*                CONTENT SURVIVES FOR SAMPLE TO EXTEND.
+//*
+//*  FACTIDX AND CHKPTDS ARE VSAM (KSDS AND RRDS) AND MUST BE
+//*  DEFINED BEFORE SAMP01 CAN OPEN THEM.  IDCAMS1 DEFINES BOTH
+//*  CLUSTERS THE FIRST TIME THIS JOB EVER RUNS.  ON EVERY LATER
+//*  RUN THE DEFINES FAIL AS DUPLICATE NAMES (EXPECTED, SINCE THE
+//*  WHOLE POINT IS THAT THE TABLE AND CHECKPOINT SURVIVE FROM ONE
+//*  NIGHT TO THE NEXT) AND SET MAXCC=0 KEEPS THAT EXPECTED FAILURE
+//*  FROM FAILING THE STEP OR TOUCHING THE EXISTING CLUSTERS.
+//*
+//IDCAMS1  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE CLUSTER (NAME(CELLO.SAMPLE.FACTIDX)     -
+           INDEXED                                 -
+           KEYS(2 0)                                -
+           RECORDSIZE(18 18)                        -
+           RECORDS(500 100)                         -
+           VOLUMES(SYSDA))
+    SET MAXCC = 0
+    DEFINE CLUSTER (NAME(CELLO.SAMPLE.CHKPT)        -
+           NUMBERED                                 -
+           RECORDSIZE(29 29)                        -
+           RECORDS(500 100)                         -
+           VOLUMES(SYSDA))
+    SET MAXCC = 0
+/*
+//*
+//*  DELFACT DELETES THE PRIOR NIGHT'S FACTOUT EXTRACT SO A NORMAL
+//*  (NON-RESTART) RUN OF SAMP01 STARTS IT CLEAN INSTEAD OF APPENDING
+//*  ANOTHER COPY OF THE TABLE ONTO THE OLD ONE.  SET MAXCC=0 COVERS
+//*  THE FIRST-EVER RUN, WHEN FACTOUT DOES NOT EXIST YET TO DELETE.
+//*  RESTART=SAMP01 SKIPS THIS STEP, SO A RESTART RESUBMISSION KEEPS
+//*  THE FACTOUT CONTENT SAMP01 ALREADY WROTE BEFORE THE ABEND.
+//*
+//DELFACT  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DELETE CELLO.SAMPLE.FACTOUT
+    SET MAXCC = 0
+/*
+//SAMP01   EXEC PGM=SAMPLE,PARM='16N',REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=CELLO.SAMPLE.LOADLIB
+//PARMCARD DD   DUMMY
+//FACTOUT  DD   DSN=CELLO.SAMPLE.FACTOUT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(5,5),RLSE),
+//             DCB=(RECFM=FB,LRECL=033,BLKSIZE=0)
+//FACTIDX  DD   DSN=CELLO.SAMPLE.FACTIDX,DISP=OLD
+//RPTOUT   DD   SYSOUT=*
+//AUDITOUT DD   DSN=CELLO.SAMPLE.AUDIT,
+//             DISP=(MOD,CATLG,CATLG),
+//             SPACE=(TRK,(1,1),RLSE),
+//             DCB=(RECFM=FB,LRECL=033,BLKSIZE=0)
+//CHKPTDS  DD   DSN=CELLO.SAMPLE.CHKPT,DISP=OLD
+//SYSOUT   DD   SYSOUT=*
+//*
+//*  DO NOT RUN COMBO WHEN SAMPLE FAILED OR WAS REJECTED - THE
+//*  FACTIDX TABLE IT DEPENDS ON MAY BE MISSING OR HALF-BUILT
+//*
+//COMB01   EXEC PGM=COMBO,PARM='1005',REGION=0M,
+//             COND=(0,NE,SAMP01)
+//STEPLIB  DD   DISP=SHR,DSN=CELLO.SAMPLE.LOADLIB
+//FACTIDX  DD   DSN=CELLO.SAMPLE.FACTIDX,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
