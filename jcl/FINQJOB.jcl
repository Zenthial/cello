@@ -0,0 +1,38 @@
+//FINQJOB  JOB (ACCTG),'FACTORIAL INQUIRY',CLASS=A,MSGCLASS=X,
+//             MSGLEVEL=(1,1),NOTIFY=&SYSUID
+//*
+//*  JOB STREAM  : FINQJOB
+//*  RUNS        : FACTINQ (ONE-SHOT LOOKUP OF A SINGLE FACTORIAL)
+//*  USE         : SUBMIT WITH THE PARM CHANGED TO THE I VALUE
+//*                WANTED (COLS 1-2, ZERO-FILLED, E.G. PARM='09')
+//*                WHEN SOMEONE JUST NEEDS ONE FACTORIAL AND DOES
+//*                NOT WANT TO WAIT FOR THE OVERNIGHT SAMPJOB RUN
+//*  NOTE        : FACTIDX DD IS DISP=SHR - FACTINQ ONLY READS THE
+//*                TABLE, IT NEVER UPDATES IT, SO THIS CAN RUN WHILE
+//*                SAMPJOB IS BUILDING OR REFRESHING THE TABLE.  IF
+//*                THE REQUESTED I IS NOT ON THE CLUSTER YET, FACTINQ
+//*                COMPUTES THE FACTORIAL ON THE FLY INSTEAD OF
+//*                FAILING.
+//*
+//*  IDCAMS1 DEFINES THE FACTIDX CLUSTER THE FIRST TIME EITHER THIS
+//*  JOB OR SAMPJOB EVER RUNS.  ON EVERY LATER RUN THE DEFINE FAILS AS
+//*  A DUPLICATE NAME (EXPECTED, SINCE THE TABLE SURVIVES FROM ONE
+//*  RUN TO THE NEXT) AND SET MAXCC=0 KEEPS THAT EXPECTED FAILURE FROM
+//*  FAILING THE STEP OR TOUCHING THE EXISTING CLUSTER.
+//*
+//IDCAMS1  EXEC PGM=IDCAMS
+//SYSPRINT DD   SYSOUT=*
+//SYSIN    DD   *
+    DEFINE CLUSTER (NAME(CELLO.SAMPLE.FACTIDX)     -
+           INDEXED                                 -
+           KEYS(2 0)                                -
+           RECORDSIZE(18 18)                        -
+           RECORDS(500 100)                         -
+           VOLUMES(SYSDA))
+    SET MAXCC = 0
+/*
+//FINQ01   EXEC PGM=FACTINQ,PARM='09',REGION=0M
+//STEPLIB  DD   DISP=SHR,DSN=CELLO.SAMPLE.LOADLIB
+//FACTIDX  DD   DSN=CELLO.SAMPLE.FACTIDX,DISP=SHR
+//SYSOUT   DD   SYSOUT=*
+//
