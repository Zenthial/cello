@@ -0,0 +1,230 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    FACTINQ.
+000120 AUTHOR.        R HALVERSEN.
+000130 INSTALLATION.  DATA CENTER APPLICATIONS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED.
+000160
+000170*****************************************************************
+000180* MODIFICATION HISTORY
+000190* ----------------------------------------------------------------
+000200* DATE       INIT  DESCRIPTION
+000210* 08/09/2026  RH   ORIGINAL VERSION.  ONE-SHOT INQUIRY AGAINST THE
+000220*                  FACTORIAL TABLE - GIVEN AN I VALUE, READ IT
+000230*                  FROM FACTIDX IF THE TABLE HOLDS IT, OTHERWISE
+000240*                  COMPUTE I! ON THE FLY, SO A SINGLE LOOKUP DOES
+000250*                  NOT REQUIRE RUNNING THE WHOLE SAMPLE TABLE-BUILD.
+000260*****************************************************************
+000270
+000280 ENVIRONMENT DIVISION.
+000290 CONFIGURATION SECTION.
+000300 SOURCE-COMPUTER.  IBM-370.
+000310 OBJECT-COMPUTER.  IBM-370.
+000320
+000330 INPUT-OUTPUT SECTION.
+000340 FILE-CONTROL.
+000350     SELECT FACTIDX-FILE   ASSIGN TO FACTIDX
+000360            ORGANIZATION IS INDEXED
+000370            ACCESS MODE  IS RANDOM
+000380            RECORD KEY   IS SAMP-FACTIDX-KEY
+000390            FILE STATUS  IS FINQ-FACTIDX-STATUS.
+000400
+000410 DATA DIVISION.
+000420 FILE SECTION.
+000430 FD  FACTIDX-FILE
+000440     RECORDING MODE IS F.
+000450     COPY SAMPFIDX.
+000460
+000470 WORKING-STORAGE SECTION.
+000480
+000490*****************************************************************
+000500* FILE STATUS AND SWITCHES
+000510*****************************************************************
+000520   77 FINQ-FACTIDX-STATUS   PIC X(02) VALUE SPACES.
+000530
+000540   77 FINQ-VALID-SW         PIC X(01) VALUE 'Y'.
+000550       88 FINQ-VALID               VALUE 'Y'.
+000560       88 FINQ-INVALID             VALUE 'N'.
+000570
+000580   77 FINQ-FOUND-SW         PIC X(01) VALUE 'N'.
+000590       88 FINQ-ON-FILE             VALUE 'Y'.
+000600       88 FINQ-NOT-ON-FILE         VALUE 'N'.
+000610
+000620   77 FINQ-TABLE-OPEN-SW    PIC X(01) VALUE 'N'.
+000630       88 FINQ-TABLE-FILE-OPEN     VALUE 'Y'.
+000640       88 FINQ-TABLE-FILE-CLOSED   VALUE 'N'.
+000650
+000660*****************************************************************
+000670* PARM WORKING FIELDS - COLS 1-2 = I
+000680*****************************************************************
+000690 01  FINQ-PARM-WORK.
+000700     05  FINQ-PWK-I            PIC X(02).
+000710
+000720   77 FINQ-I                 PIC 9(02) VALUE ZERO.
+000730   77 FINQ-WORK-I            PIC 9(02) VALUE ZERO.
+000740   77 FINQ-MAX-N             PIC 9(02) VALUE 28.
+000750   77 FINQ-RC                PIC 9(04) VALUE ZERO.
+000760
+000770*****************************************************************
+000780* THE FACTORIAL, EITHER READ FROM FACTIDX OR COMPUTED ON THE FLY
+000790*****************************************************************
+000800   77 FINQ-FACT              PIC 9(30) COMP-3 VALUE 1.
+000810
+000820 01  FINQ-RESULT-LINE.
+000830     05  FILLER                PIC X(01) VALUE SPACES.
+000840     05  FINQ-DSP-I            PIC Z9.
+000850     05  FILLER                PIC X(05) VALUE ' ! = '.
+000860     05  FINQ-DSP-FACT         PIC Z(29)9.
+000870
+000880 LINKAGE SECTION.
+000890 01  FINQ-PARM.
+000900     05  FINQ-PARM-LEN         PIC S9(4) COMP.
+000910     05  FINQ-PARM-DATA        PIC X(80).
+000920
+000930 PROCEDURE DIVISION USING FINQ-PARM.
+000940
+000950*****************************************************************
+000960* 0000-MAINLINE
+000970*****************************************************************
+000980 0000-MAINLINE.
+000990     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001000     PERFORM 2000-VALIDATE-PARM THRU 2000-EXIT.
+001010     IF FINQ-INVALID
+001020         GO TO 9999-ABEND-EXIT
+001030     END-IF.
+001040     PERFORM 3000-LOOKUP THRU 3000-EXIT.
+001050     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001060     GOBACK.
+001070
+001080*****************************************************************
+001090* 1000-INITIALIZE - OPEN THE FACTORIAL TABLE FOR RANDOM READ AND
+001100* PICK UP THE I VALUE FROM THE EXEC PARM.  A MISSING FACTIDX
+001110* DATASET IS NOT AN ERROR HERE - IT JUST MEANS EVERY LOOKUP FALLS
+001120* BACK TO COMPUTING THE FACTORIAL ON THE FLY, THE SAME AS AN
+001130* EXISTING CLUSTER THAT SIMPLY DOES NOT HOLD THAT ROW YET.
+001140*****************************************************************
+001150 1000-INITIALIZE.
+001160     OPEN INPUT FACTIDX-FILE.
+001170     IF FINQ-FACTIDX-STATUS = '35'
+001180         MOVE 'N' TO FINQ-TABLE-OPEN-SW
+001190     ELSE
+001200         IF FINQ-FACTIDX-STATUS NOT = '00'
+001210             DISPLAY 'FACTINQ - FACTIDX OPEN FAILED, STATUS = '
+001220                 FINQ-FACTIDX-STATUS
+001230             MOVE 24 TO FINQ-RC
+001240             GO TO 9999-ABEND-EXIT
+001250         ELSE
+001260             MOVE 'Y' TO FINQ-TABLE-OPEN-SW
+001270         END-IF
+001280     END-IF.
+001290     IF FINQ-PARM-LEN > ZERO
+001300         MOVE FINQ-PARM-DATA(1:2) TO FINQ-PWK-I
+001310     ELSE
+001320         MOVE 'N' TO FINQ-VALID-SW
+001330     END-IF.
+001340 1000-EXIT.
+001350     EXIT.
+001360
+001370*****************************************************************
+001380* 2000-VALIDATE-PARM - I MUST BE NUMERIC AND MAY NOT EXCEED WHAT
+001390* THE FACTORIAL TABLE (AND FACT ITSELF) CAN HOLD.
+001400*****************************************************************
+001410 2000-VALIDATE-PARM.
+001420     IF FINQ-INVALID
+001430         DISPLAY 'FACTINQ - NO PARM SUPPLIED, NEED AN I VALUE'
+001440         MOVE 16 TO FINQ-RC
+001450         GO TO 2000-EXIT
+001460     END-IF.
+001470
+001480     IF FINQ-PWK-I IS NOT NUMERIC
+001490         DISPLAY 'FACTINQ - I IS NOT NUMERIC: ' FINQ-PWK-I
+001500         MOVE 'N' TO FINQ-VALID-SW
+001510         MOVE 08 TO FINQ-RC
+001520         GO TO 2000-EXIT
+001530     END-IF.
+001540
+001550     MOVE FINQ-PWK-I TO FINQ-I.
+001560
+001570     IF FINQ-I > FINQ-MAX-N
+001580         DISPLAY 'FACTINQ - I EXCEEDS THE FACTORIAL TABLE RANGE: '
+001590             FINQ-I
+001600         MOVE 'N' TO FINQ-VALID-SW
+001610         MOVE 12 TO FINQ-RC
+001620         GO TO 2000-EXIT
+001630     END-IF.
+001640 2000-EXIT.
+001650     EXIT.
+001660
+001670*****************************************************************
+001680* 3000-LOOKUP - READ THE ROW DIRECTLY FROM FACTIDX WHEN THE TABLE
+001690* IS OPEN AND HOLDS IT.  OTHERWISE FALL BACK TO COMPUTING I!
+001700* WITHOUT MAKING THE CALLER RUN SAMPLE'S WHOLE TABLE-BUILD LOOP.
+001710*****************************************************************
+001720 3000-LOOKUP.
+001730     MOVE 'N' TO FINQ-FOUND-SW.
+001740     IF FINQ-TABLE-FILE-OPEN
+001750         MOVE FINQ-I TO SAMP-FACTIDX-KEY
+001760         READ FACTIDX-FILE
+001770             INVALID KEY
+001780                 MOVE 'N' TO FINQ-FOUND-SW
+001790             NOT INVALID KEY
+001800                 MOVE 'Y' TO FINQ-FOUND-SW
+001810                 MOVE SAMP-FACTIDX-VALUE TO FINQ-FACT
+001820         END-READ
+001830     END-IF.
+001840     IF FINQ-NOT-ON-FILE
+001850         PERFORM 3100-COMPUTE-FACT THRU 3100-EXIT
+001860     END-IF.
+001870 3000-EXIT.
+001880     EXIT.
+001890
+001900*****************************************************************
+001910* 3100-COMPUTE-FACT - DERIVE I! ONE ROW AT A TIME WHEN THE VALUE
+001920* IS NOT ALREADY ON THE TABLE FILE.
+001930*****************************************************************
+001940 3100-COMPUTE-FACT.
+001950     MOVE 1    TO FINQ-FACT.
+001960     MOVE ZERO TO FINQ-WORK-I.
+001970     PERFORM 3110-MULTIPLY-ROW THRU 3110-EXIT
+001980         UNTIL FINQ-WORK-I >= FINQ-I.
+001990 3100-EXIT.
+002000     EXIT.
+002010
+002020 3110-MULTIPLY-ROW.
+002030     ADD 1 TO FINQ-WORK-I.
+002040     MULTIPLY FINQ-WORK-I BY FINQ-FACT
+002050         ON SIZE ERROR
+002060             DISPLAY 'FACTINQ - FACT OVERFLOWED AT I = '
+002070                 FINQ-WORK-I
+002080             MOVE 20 TO FINQ-RC
+002090             GO TO 9999-ABEND-EXIT
+002100     END-MULTIPLY.
+002110 3110-EXIT.
+002120     EXIT.
+002130
+002140*****************************************************************
+002150* 8000-TERMINATE
+002160*****************************************************************
+002170 8000-TERMINATE.
+002180     MOVE FINQ-I    TO FINQ-DSP-I.
+002190     MOVE FINQ-FACT TO FINQ-DSP-FACT.
+002200     DISPLAY FINQ-RESULT-LINE.
+002210     IF FINQ-TABLE-FILE-OPEN
+002220         CLOSE FACTIDX-FILE
+002230     END-IF.
+002240     MOVE FINQ-RC TO RETURN-CODE.
+002250 8000-EXIT.
+002260     EXIT.
+002270
+002280*****************************************************************
+002290* 9999-ABEND-EXIT
+002300*****************************************************************
+002310 9999-ABEND-EXIT.
+002320     IF FINQ-RC = ZERO
+002330         MOVE 16 TO FINQ-RC
+002340     END-IF.
+002350     IF FINQ-TABLE-FILE-OPEN
+002360         CLOSE FACTIDX-FILE
+002370     END-IF.
+002380     MOVE FINQ-RC TO RETURN-CODE.
+002390     GOBACK.
