@@ -0,0 +1,235 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    COMBO.
+000120 AUTHOR.        R HALVERSEN.
+000130 INSTALLATION.  DATA CENTER APPLICATIONS.
+000140 DATE-WRITTEN.  08/09/2026.
+000150 DATE-COMPILED.
+000160
+000170*****************************************************************
+000180* MODIFICATION HISTORY
+000190* ----------------------------------------------------------------
+000200* DATE       INIT  DESCRIPTION
+000210* 08/09/2026  RH   ORIGINAL VERSION.  READS THE INDEXED
+000220*                  FACTORIAL TABLE BUILT BY SAMPLE AND COMPUTES
+000230*                  NPR = N! / (N-R)! AND NCR = N! / (R!(N-R)!)
+000240*                  WITHOUT RE-DERIVING ANY FACTORIALS.
+000250* 08/09/2026  RH   ADDED SIZE ERROR CHECKING TO THE NPR/NCR
+000260*                  ARITHMETIC, MATCHING THE DISCIPLINE SAMPLE
+000270*                  USES ON EVERY FACT-GROWING MULTIPLY.
+000280*****************************************************************
+000290
+000300 ENVIRONMENT DIVISION.
+000310 CONFIGURATION SECTION.
+000320 SOURCE-COMPUTER.  IBM-370.
+000330 OBJECT-COMPUTER.  IBM-370.
+000340
+000350 INPUT-OUTPUT SECTION.
+000360 FILE-CONTROL.
+000370     SELECT FACTIDX-FILE   ASSIGN TO FACTIDX
+000380            ORGANIZATION IS INDEXED
+000390            ACCESS MODE  IS RANDOM
+000400            RECORD KEY   IS SAMP-FACTIDX-KEY
+000410            FILE STATUS  IS COMB-FACTIDX-STATUS.
+000420
+000430 DATA DIVISION.
+000440 FILE SECTION.
+000450 FD  FACTIDX-FILE
+000460     RECORDING MODE IS F.
+000470     COPY SAMPFIDX.
+000480
+000490 WORKING-STORAGE SECTION.
+000500
+000510*****************************************************************
+000520* FILE STATUS AND SWITCHES
+000530*****************************************************************
+000540   77 COMB-FACTIDX-STATUS   PIC X(02) VALUE SPACES.
+000550
+000560   77 COMB-VALID-SW         PIC X(01) VALUE 'Y'.
+000570       88 COMB-VALID               VALUE 'Y'.
+000580       88 COMB-INVALID              VALUE 'N'.
+000590
+000600*****************************************************************
+000610* PARM WORKING FIELDS - COLS 1-2 = N, COLS 3-4 = R
+000620*****************************************************************
+000630 01  COMB-PARM-WORK.
+000640     05  COMB-PWK-N            PIC X(02).
+000650     05  COMB-PWK-R            PIC X(02).
+000660
+000670   77 COMB-N                 PIC 9(02) VALUE ZERO.
+000680   77 COMB-R                 PIC 9(02) VALUE ZERO.
+000690   77 COMB-MAX-N             PIC 9(02) VALUE 28.
+000700   77 COMB-RC                PIC 9(04) VALUE ZERO.
+000710
+000720*****************************************************************
+000730* FACTORIALS LOOKED UP FROM THE TABLE AND THE RESULTS
+000740*****************************************************************
+000750   77 COMB-FACT-N            PIC 9(30) COMP-3 VALUE ZERO.
+000760   77 COMB-FACT-R            PIC 9(30) COMP-3 VALUE ZERO.
+000770   77 COMB-FACT-N-MINUS-R    PIC 9(30) COMP-3 VALUE ZERO.
+000780   77 COMB-DENOM             PIC 9(30) COMP-3 VALUE ZERO.
+000790   77 COMB-NPR               PIC 9(30) COMP-3 VALUE ZERO.
+000800   77 COMB-NCR               PIC 9(30) COMP-3 VALUE ZERO.
+000810
+000820 01  COMB-RESULT-LINE.
+000830     05  FILLER                PIC X(06) VALUE 'NPR = '.
+000840     05  COMB-DSP-NPR          PIC Z(29)9.
+000850
+000860 01  COMB-RESULT-LINE-2.
+000870     05  FILLER                PIC X(06) VALUE 'NCR = '.
+000880     05  COMB-DSP-NCR          PIC Z(29)9.
+000890
+000900 LINKAGE SECTION.
+000910 01  COMB-PARM.
+000920     05  COMB-PARM-LEN         PIC S9(4) COMP.
+000930     05  COMB-PARM-DATA        PIC X(80).
+000940
+000950 PROCEDURE DIVISION USING COMB-PARM.
+000960
+000970*****************************************************************
+000980* 0000-MAINLINE
+000990*****************************************************************
+001000 0000-MAINLINE.
+001010     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+001020     PERFORM 2000-VALIDATE-PARM THRU 2000-EXIT.
+001030     IF COMB-INVALID
+001040         GO TO 9999-ABEND-EXIT
+001050     END-IF.
+001060     PERFORM 3000-COMPUTE THRU 3000-EXIT.
+001070     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+001080     GOBACK.
+001090
+001100*****************************************************************
+001110* 1000-INITIALIZE - OPEN THE FACTORIAL TABLE AND PICK UP THE
+001120* N AND R VALUES FROM THE EXEC PARM.
+001130*****************************************************************
+001140 1000-INITIALIZE.
+001150     OPEN INPUT FACTIDX-FILE.
+001160     IF COMB-FACTIDX-STATUS NOT = '00'
+001170         DISPLAY 'COMBO - FACTIDX OPEN FAILED, STATUS = '
+001180             COMB-FACTIDX-STATUS
+001190         MOVE 24 TO COMB-RC
+001200         GO TO 9999-ABEND-EXIT
+001210     END-IF.
+001220     IF COMB-PARM-LEN > ZERO
+001230         MOVE COMB-PARM-DATA(1:2) TO COMB-PWK-N
+001240         MOVE COMB-PARM-DATA(3:2) TO COMB-PWK-R
+001250     ELSE
+001260         MOVE 'N' TO COMB-VALID-SW
+001270     END-IF.
+001280 1000-EXIT.
+001290     EXIT.
+001300
+001310*****************************************************************
+001320* 2000-VALIDATE-PARM - N AND R MUST BE NUMERIC, R MAY NOT
+001330* EXCEED N, AND NEITHER MAY EXCEED WHAT THE TABLE HOLDS.
+001340*****************************************************************
+001350 2000-VALIDATE-PARM.
+001360     IF COMB-INVALID
+001370         DISPLAY 'COMBO - NO PARM SUPPLIED, NEED NNRR'
+001380         MOVE 16 TO COMB-RC
+001390         GO TO 2000-EXIT
+001400     END-IF.
+001410
+001420     IF COMB-PWK-N IS NOT NUMERIC OR COMB-PWK-R IS NOT NUMERIC
+001430         DISPLAY 'COMBO - N OR R IS NOT NUMERIC'
+001440         MOVE 'N' TO COMB-VALID-SW
+001450         MOVE 08 TO COMB-RC
+001460         GO TO 2000-EXIT
+001470     END-IF.
+001480
+001490     MOVE COMB-PWK-N TO COMB-N.
+001500     MOVE COMB-PWK-R TO COMB-R.
+001510
+001520     IF COMB-N > COMB-MAX-N
+001530         DISPLAY 'COMBO - N EXCEEDS THE FACTORIAL TABLE RANGE'
+001540         MOVE 'N' TO COMB-VALID-SW
+001550         MOVE 12 TO COMB-RC
+001560         GO TO 2000-EXIT
+001570     END-IF.
+001580
+001590     IF COMB-R > COMB-N
+001600         DISPLAY 'COMBO - R MAY NOT EXCEED N'
+001610         MOVE 'N' TO COMB-VALID-SW
+001620         MOVE 12 TO COMB-RC
+001630         GO TO 2000-EXIT
+001640     END-IF.
+001650 2000-EXIT.
+001660     EXIT.
+001670
+001680*****************************************************************
+001690* 3000-COMPUTE - LOOK UP N!, R!, AND (N-R)! DIRECTLY FROM THE
+001700* KEYED TABLE, THEN DERIVE NPR AND NCR.
+001710*****************************************************************
+001720 3000-COMPUTE.
+001730     MOVE COMB-N TO SAMP-FACTIDX-KEY.
+001740     PERFORM 3100-LOOKUP-FACT THRU 3100-EXIT.
+001750     MOVE SAMP-FACTIDX-VALUE TO COMB-FACT-N.
+001760     MOVE COMB-R TO SAMP-FACTIDX-KEY.
+001770     PERFORM 3100-LOOKUP-FACT THRU 3100-EXIT.
+001780     MOVE SAMP-FACTIDX-VALUE TO COMB-FACT-R.
+001790
+001800     SUBTRACT COMB-R FROM COMB-N GIVING SAMP-FACTIDX-KEY.
+001810     PERFORM 3100-LOOKUP-FACT THRU 3100-EXIT.
+001820     MOVE SAMP-FACTIDX-VALUE TO COMB-FACT-N-MINUS-R.
+001830
+001840     DIVIDE COMB-FACT-N-MINUS-R INTO COMB-FACT-N
+001850         GIVING COMB-NPR
+001860         ON SIZE ERROR
+001870             DISPLAY 'COMBO - NPR OVERFLOWED'
+001880             MOVE 28 TO COMB-RC
+001890             GO TO 9999-ABEND-EXIT
+001900     END-DIVIDE.
+001910
+001920     MULTIPLY COMB-FACT-R BY COMB-FACT-N-MINUS-R
+001930         GIVING COMB-DENOM
+001940         ON SIZE ERROR
+001950             DISPLAY 'COMBO - DENOMINATOR OVERFLOWED'
+001960             MOVE 28 TO COMB-RC
+001970             GO TO 9999-ABEND-EXIT
+001980     END-MULTIPLY.
+001990     DIVIDE COMB-DENOM INTO COMB-FACT-N
+002000         GIVING COMB-NCR
+002010         ON SIZE ERROR
+002020             DISPLAY 'COMBO - NCR OVERFLOWED'
+002030             MOVE 28 TO COMB-RC
+002040             GO TO 9999-ABEND-EXIT
+002050     END-DIVIDE.
+002060 3000-EXIT.
+002070     EXIT.
+002080
+002090 3100-LOOKUP-FACT.
+002100     READ FACTIDX-FILE
+002110         INVALID KEY
+002120             DISPLAY 'COMBO - FACTORIAL NOT ON FILE FOR KEY = '
+002130                 SAMP-FACTIDX-KEY
+002140             MOVE 20 TO COMB-RC
+002150             GO TO 9999-ABEND-EXIT
+002160     END-READ.
+002170 3100-EXIT.
+002180     EXIT.
+002190
+002200*****************************************************************
+002210* 8000-TERMINATE
+002220*****************************************************************
+002230 8000-TERMINATE.
+002240     MOVE COMB-NPR TO COMB-DSP-NPR.
+002250     MOVE COMB-NCR TO COMB-DSP-NCR.
+002260     DISPLAY COMB-RESULT-LINE.
+002270     DISPLAY COMB-RESULT-LINE-2.
+002280     CLOSE FACTIDX-FILE.
+002290     MOVE COMB-RC TO RETURN-CODE.
+002300 8000-EXIT.
+002310     EXIT.
+002320
+002330*****************************************************************
+002340* 9999-ABEND-EXIT
+002350*****************************************************************
+002360 9999-ABEND-EXIT.
+002370     IF COMB-RC = ZERO
+002380         MOVE 16 TO COMB-RC
+002390     END-IF.
+002400     IF COMB-FACTIDX-STATUS = '00'
+002410         CLOSE FACTIDX-FILE
+002420     END-IF.
+002430     MOVE COMB-RC TO RETURN-CODE.
+002440     GOBACK.
