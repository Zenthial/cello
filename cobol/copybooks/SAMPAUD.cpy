@@ -0,0 +1,11 @@
+000100*****************************************************************
+000110* SAMPAUD - AUDIT TRAIL RECORD.  ONE ROW APPENDED PER RUN OF
+000120* SAMPLE SO A DOWNSTREAM JOB CAN TRACE WHICH RUN PRODUCED THE
+000130* TABLE IT IS USING AND WITH WHAT N.
+000140*****************************************************************
+000150 01  SAMP-AUDIT-RECORD.
+000160     05  SAMP-AUD-RUN-DATE        PIC 9(08).
+000170     05  SAMP-AUD-RUN-TIME        PIC 9(08).
+000180     05  SAMP-AUD-N                PIC 9(02).
+000190     05  SAMP-AUD-ROW-COUNT       PIC 9(05).
+000200     05  SAMP-AUD-STATUS          PIC X(10).
