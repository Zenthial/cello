@@ -0,0 +1,10 @@
+000100*****************************************************************
+000110* SAMPPARM - RUN PARAMETER LAYOUT, SHARED BY THE EXEC PARM
+000120* STRING AND THE ONE-RECORD PARMCARD FALLBACK.
+000130*   COLS 1-2   TABLE SIZE (N)
+000140*   COL  3     RESTART INDICATOR, Y OR N
+000150*****************************************************************
+000160 01  SAMP-PARM-LAYOUT.
+000170     05  SAMP-PARM-N              PIC X(02).
+000180     05  SAMP-PARM-RESTART        PIC X(01).
+000190     05  FILLER                   PIC X(77).
