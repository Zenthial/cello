@@ -0,0 +1,8 @@
+000100*****************************************************************
+000110* SAMPFIDX - INDEXED FACTORIAL TABLE RECORD, KEYED ON I, SO
+000120* OTHER PROGRAMS CAN READ A SINGLE FACTORIAL DIRECTLY INSTEAD
+000130* OF RUNNING THE WHOLE TABLE-BUILD LOOP.
+000140*****************************************************************
+000150 01  SAMP-FACTIDX-RECORD.
+000160     05  SAMP-FACTIDX-KEY         PIC 9(02).
+000170     05  SAMP-FACTIDX-VALUE       PIC 9(30)  COMP-3.
