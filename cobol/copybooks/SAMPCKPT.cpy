@@ -0,0 +1,15 @@
+000100*****************************************************************
+000110* SAMPCKPT - RESTART/CHECKPOINT RECORD.  HOLDS THE LAST ROW
+000120* COMPLETED AND ITS FACTORIAL SO A RESTART CAN RESUME WITHOUT
+000130* RECOMPUTING THE TABLE FROM 0!.  ALSO CARRIES THE REPORT'S
+000140* PAGE/LINE POSITION AND THE RUNNING ROW COUNT SO A RESTARTED
+000150* RUN CAN CONTINUE THE PAGINATION AND THE AUDIT ROW COUNT
+000160* INSTEAD OF RESTARTING BOTH AT ZERO.
+000170*****************************************************************
+000180 01  SAMP-CKPT-RECORD.
+000190     05  SAMP-CKPT-N               PIC 9(02).
+000200     05  SAMP-CKPT-I               PIC 9(02).
+000210     05  SAMP-CKPT-FACT            PIC 9(30)  COMP-3.
+000220     05  SAMP-CKPT-PAGE-COUNT      PIC 9(03).
+000230     05  SAMP-CKPT-LINE-COUNT      PIC 9(03).
+000240     05  SAMP-CKPT-ROW-COUNT       PIC 9(05)  COMP-3.
