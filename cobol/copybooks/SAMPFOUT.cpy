@@ -0,0 +1,9 @@
+000100*****************************************************************
+000110* SAMPFOUT - SEQUENTIAL FACTORIAL TABLE EXTRACT RECORD
+000120* BUILT FROM THE I / FACTORIAL VALUES SO OTHER JOBS CAN READ
+000130* THE TABLE AS DATA INSTEAD OF PARSING SYSOUT.
+000140*****************************************************************
+000150 01  SAMP-FACTOUT-RECORD.
+000160     05  SAMP-FACTOUT-I           PIC 9(02).
+000170     05  FILLER                   PIC X(01)  VALUE SPACE.
+000180     05  SAMP-FACTOUT-FACT        PIC 9(30).
