@@ -0,0 +1,590 @@
+000100 IDENTIFICATION DIVISION.
+000110 PROGRAM-ID.    SAMPLE.
+000120 AUTHOR.        R HALVERSEN.
+000130 INSTALLATION.  DATA CENTER APPLICATIONS.
+000140 DATE-WRITTEN.  01/04/1998.
+000150 DATE-COMPILED.
+000160
+000170*****************************************************************
+000180* MODIFICATION HISTORY
+000190* ----------------------------------------------------------------
+000200* DATE       INIT  DESCRIPTION
+000210* 01/04/1998  RH   ORIGINAL VERSION - DISPLAYS 0! THRU 16!.
+000220* 08/09/2026  RH   FACTORIAL TABLE NOW WRITTEN TO A SEQUENTIAL
+000230*                  EXTRACT FILE (FACTOUT) INSTEAD OF SYSOUT ONLY.
+000240* 08/09/2026  RH   N NOW SUPPLIED BY EXEC PARM OR A PARMCARD
+000250*                  RECORD RATHER THAN HARDCODED.
+000260* 08/09/2026  RH   FACT WIDENED TO PIC 9(30) COMP-3 SO THE TABLE
+000270*                  STAYS CORRECT PAST 17!.  SIZE ERROR ADDED TO
+000280*                  THE MULTIPLY.
+000290* 08/09/2026  RH   ADDED RESTART/CHECKPOINT SUPPORT (CHKPTDS) SO
+000300*                  AN ABEND MID-TABLE DOES NOT FORCE A RERUN
+000310*                  FROM 0!.
+000320* 08/09/2026  RH   OUTPUT REWORKED INTO A PAGINATED REPORT
+000330*                  (RPTOUT) WITH A RUN-DATE HEADER AND COLUMN
+000340*                  TITLES.
+000350* 08/09/2026  RH   ADDED AUDIT TRAIL RECORD (AUDITOUT) PER RUN.
+000360* 08/09/2026  RH   TABLE ALSO WRITTEN TO AN INDEXED DATASET
+000370*                  (FACTIDX) KEYED ON I FOR DIRECT LOOKUP BY
+000380*                  OTHER PROGRAMS.
+000390* 08/09/2026  RH   N IS NOW VALIDATED (NUMERIC, NON-ZERO, WITHIN
+000400*                  RANGE) BEFORE THE TABLE-BUILD LOOP STARTS.
+000410*                  A REJECTED PARM NOW FAILS THE STEP CLEANLY
+000420*                  INSTEAD OF LOOPING ON GARBAGE OR OVERFLOWING.
+000430* 08/09/2026  RH   SAMP-TABLE-OPEN-SW NOW SET AS SOON AS EACH
+000440*                  OF FACTIDX/CHKPTDS OPENS, NOT AFTER BOTH
+000450*                  PARAGRAPHS RETURN, SO AN ABEND PARTWAY
+000460*                  THROUGH 1300-OPEN-CHECKPOINT STILL CLOSES
+000470*                  WHAT IT OPENED.  A RESTART WHOSE CHECKPOINT
+000480*                  SHOWS THE TABLE ALREADY COMPLETE NOW SKIPS
+000490*                  STRAIGHT TO TERMINATION.  THE I-O OPENS FOR
+000500*                  FACTIDX/CHKPTDS NOW CHECK FOR ANY NON-00
+000510*                  STATUS, NOT JUST 35.
+000520* 08/09/2026  RH   CHECKPOINT INTERVAL NOW EVERY ROW INSTEAD OF
+000530*                  EVERY FIVE, SINCE FACTOUT/FACTIDX/RPTOUT ARE
+000540*                  WRITTEN EVERY ROW - THE OLD FIVE-ROW INTERVAL
+000550*                  LEFT A GAP WHERE A RESTART COULD REWRITE ROWS
+000560*                  ALREADY ON FACTOUT/RPTOUT FROM BEFORE THE
+000570*                  ABEND.  THE CHECKPOINT RECORD NOW ALSO CARRIES
+000580*                  THE PAGE/LINE POSITION AND ROW COUNT SO A
+000590*                  RESTART CONTINUES THE REPORT'S PAGINATION AND
+000600*                  THE AUDIT ROW COUNT INSTEAD OF RESTARTING BOTH
+000610*                  AT ZERO.  AUDITOUT'S OPEN IS NOW CHECKED FOR
+000620*                  ANY NON-00 STATUS LIKE THE OTHER FILES, AND
+000630*                  9999-ABEND-EXIT NO LONGER TRIES TO WRITE OR
+000640*                  CLOSE AUDITOUT WHEN THAT OPEN FAILED.
+000650*****************************************************************
+000660
+000670 ENVIRONMENT DIVISION.
+000680 CONFIGURATION SECTION.
+000690 SOURCE-COMPUTER.  IBM-370.
+000700 OBJECT-COMPUTER.  IBM-370.
+000710
+000720 INPUT-OUTPUT SECTION.
+000730 FILE-CONTROL.
+000740     SELECT PARMCARD-FILE  ASSIGN TO PARMCARD
+000750            ORGANIZATION IS LINE SEQUENTIAL
+000760            FILE STATUS  IS SAMP-PARMCARD-STATUS.
+000770
+000780     SELECT FACTOUT-FILE   ASSIGN TO FACTOUT
+000790            ORGANIZATION IS SEQUENTIAL
+000800            FILE STATUS  IS SAMP-FACTOUT-STATUS.
+000810
+000820     SELECT RPTOUT-FILE    ASSIGN TO RPTOUT
+000830            ORGANIZATION IS SEQUENTIAL
+000840            FILE STATUS  IS SAMP-RPTOUT-STATUS.
+000850
+000860     SELECT AUDITOUT-FILE  ASSIGN TO AUDITOUT
+000870            ORGANIZATION IS SEQUENTIAL
+000880            FILE STATUS  IS SAMP-AUDITOUT-STATUS.
+000890
+000900     SELECT CHKPTDS-FILE   ASSIGN TO CHKPTDS
+000910            ORGANIZATION IS RELATIVE
+000920            ACCESS MODE  IS DYNAMIC
+000930            RELATIVE KEY IS SAMP-CKPT-RELKEY
+000940            FILE STATUS  IS SAMP-CKPTDS-STATUS.
+000950
+000960     SELECT FACTIDX-FILE   ASSIGN TO FACTIDX
+000970            ORGANIZATION IS INDEXED
+000980            ACCESS MODE  IS DYNAMIC
+000990            RECORD KEY   IS SAMP-FACTIDX-KEY
+001000            FILE STATUS  IS SAMP-FACTIDX-STATUS.
+001010
+001020 DATA DIVISION.
+001030 FILE SECTION.
+001040 FD  PARMCARD-FILE
+001050     RECORDING MODE IS F.
+001060     COPY SAMPPARM.
+001070
+001080 FD  FACTOUT-FILE
+001090     RECORDING MODE IS F.
+001100     COPY SAMPFOUT.
+001110
+001120 FD  RPTOUT-FILE
+001130     RECORDING MODE IS F.
+001140 01  RPTOUT-RECORD             PIC X(80).
+001150
+001160 FD  AUDITOUT-FILE
+001170     RECORDING MODE IS F.
+001180     COPY SAMPAUD.
+001190
+001200 FD  CHKPTDS-FILE
+001210     RECORDING MODE IS F.
+001220     COPY SAMPCKPT.
+001230
+001240 FD  FACTIDX-FILE
+001250     RECORDING MODE IS F.
+001260     COPY SAMPFIDX.
+001270
+001280 WORKING-STORAGE SECTION.
+001290
+001300   77 SAMP-PARMCARD-STATUS   PIC X(02) VALUE SPACES.
+001310   77 SAMP-FACTOUT-STATUS    PIC X(02) VALUE SPACES.
+001320   77 SAMP-RPTOUT-STATUS     PIC X(02) VALUE SPACES.
+001330   77 SAMP-CKPTDS-STATUS     PIC X(02) VALUE SPACES.
+001340   77 SAMP-AUDITOUT-STATUS   PIC X(02) VALUE SPACES.
+001350   77 SAMP-FACTIDX-STATUS    PIC X(02) VALUE SPACES.
+001360
+001370   77 SAMP-FACT              PIC 9(30) COMP-3 VALUE 1.
+001380   77 SAMP-N                 PIC 9(02) VALUE ZERO.
+001390   77 SAMP-I                 PIC 9(02) VALUE ZERO.
+001400   77 SAMP-MAX-N             PIC 9(02) VALUE 28.
+001410   77 SAMP-RC                PIC 9(04) VALUE ZERO.
+001420   77 SAMP-ROW-COUNT         PIC 9(05) COMP-3 VALUE ZERO.
+001430
+001440 01  SAMP-PARM-WORK.
+001450     05  SAMP-PWK-N            PIC X(02).
+001460     05  SAMP-PWK-RESTART      PIC X(01).
+001470
+001480   77 SAMP-N-VALID-SW        PIC X(01) VALUE 'Y'.
+001490       88 SAMP-N-VALID              VALUE 'Y'.
+001500       88 SAMP-N-INVALID             VALUE 'N'.
+001510
+001520   77 SAMP-RESTART-SW        PIC X(01) VALUE 'N'.
+001530       88 SAMP-RESTART-RUN           VALUE 'Y'.
+001540       88 SAMP-FRESH-RUN             VALUE 'N'.
+001550
+001560   77 SAMP-CKPT-EXISTS-SW    PIC X(01) VALUE 'N'.
+001570       88 SAMP-CKPT-EXISTS           VALUE 'Y'.
+001580       88 SAMP-CKPT-MISSING          VALUE 'N'.
+001590
+001600   77 SAMP-TABLE-OPEN-SW      PIC X(01) VALUE 'N'.
+001610       88 SAMP-TABLE-FILES-OPEN      VALUE 'Y'.
+001620       88 SAMP-TABLE-FILES-CLOSED    VALUE 'N'.
+001630
+001640   77 SAMP-CKPT-COMPLETE-SW   PIC X(01) VALUE 'N'.
+001650       88 SAMP-TABLE-COMPLETE        VALUE 'Y'.
+001660       88 SAMP-TABLE-INCOMPLETE      VALUE 'N'.
+001670
+001680   77 SAMP-CKPT-RELKEY       PIC 9(04) COMP VALUE 1.
+001690   77 SAMP-CKPT-INTERVAL     PIC 9(02) VALUE 1.
+001700   77 SAMP-CKPT-COUNTER      PIC 9(02) VALUE ZERO.
+001710
+001720   77 SAMP-RUN-DATE          PIC 9(08) VALUE ZERO.
+001730   77 SAMP-RUN-TIME          PIC 9(08) VALUE ZERO.
+001740
+001750 01  SAMP-RUN-DATE-X.
+001760     05  SAMP-RUN-YYYY         PIC 9(04).
+001770     05  SAMP-RUN-MM           PIC 9(02).
+001780     05  SAMP-RUN-DD           PIC 9(02).
+001790
+001800   77 SAMP-LINE-COUNT        PIC 9(03) VALUE ZERO.
+001810   77 SAMP-PAGE-COUNT        PIC 9(03) VALUE ZERO.
+001820   77 SAMP-LINES-PER-PAGE    PIC 9(03) VALUE 20.
+001830
+001840 01  SAMP-RPT-HEADER-1.
+001850     05  FILLER                PIC X(10) VALUE 'RUN DATE: '.
+001860     05  SAMP-HDR-MM           PIC 99.
+001870     05  FILLER                PIC X(01) VALUE '/'.
+001880     05  SAMP-HDR-DD           PIC 99.
+001890     05  FILLER                PIC X(01) VALUE '/'.
+001900     05  SAMP-HDR-YYYY         PIC 9999.
+001910     05  FILLER                PIC X(10) VALUE SPACES.
+001920     05  FILLER                PIC X(04) VALUE 'N = '.
+001930     05  SAMP-HDR-N            PIC ZZ9.
+001940     05  FILLER                PIC X(09) VALUE SPACES.
+001950     05  FILLER                PIC X(06) VALUE 'PAGE '.
+001960     05  SAMP-HDR-PAGE         PIC ZZ9.
+001970
+001980 01  SAMP-RPT-HEADER-2.
+001990     05  FILLER                PIC X(30)
+002000            VALUE 'FACTORIAL TABLE LISTING'.
+002010
+002020 01  SAMP-RPT-COLHDG.
+002030     05  FILLER                PIC X(06) VALUE '  N  '.
+002040     05  FILLER                PIC X(20) VALUE 'N FACTORIAL'.
+002050
+002060 01  SAMP-RPT-DETAIL.
+002070     05  SAMP-DET-I            PIC Z9.
+002080     05  FILLER                PIC X(05) VALUE ' ! = '.
+002090     05  SAMP-DET-FACT         PIC Z(29)9.
+002100
+002110 LINKAGE SECTION.
+002120 01  SAMP-PARM.
+002130     05  SAMP-PARM-LEN         PIC S9(4) COMP.
+002140     05  SAMP-PARM-DATA        PIC X(80).
+002150
+002160 PROCEDURE DIVISION USING SAMP-PARM.
+002170
+002180*****************************************************************
+002190* 0000-MAINLINE - OVERALL FLOW OF CONTROL FOR THE RUN.
+002200*****************************************************************
+002210 0000-MAINLINE.
+002220     PERFORM 1000-INITIALIZE THRU 1000-EXIT.
+002230     PERFORM 2000-VALIDATE-PARM THRU 2000-EXIT.
+002240     IF SAMP-N-INVALID
+002250         GO TO 9999-ABEND-EXIT
+002260     END-IF.
+002270     PERFORM 1200-OPEN-FACTIDX THRU 1200-EXIT.
+002280     PERFORM 1300-OPEN-CHECKPOINT THRU 1300-EXIT.
+002290     IF SAMP-TABLE-INCOMPLETE
+002300         PERFORM 3000-PROCESS-TABLE THRU 3000-EXIT
+002310     END-IF.
+002320     PERFORM 8000-TERMINATE THRU 8000-EXIT.
+002330     GOBACK.
+002340
+002350*****************************************************************
+002360* 1000-INITIALIZE - OPEN FILES, GET THE RUN PARAMETER, AND
+002370* ESTABLISH RESTART POSITION IF A CHECKPOINT ALREADY EXISTS.
+002380*****************************************************************
+002390 1000-INITIALIZE.
+002400     ACCEPT SAMP-RUN-DATE FROM DATE YYYYMMDD.
+002410     ACCEPT SAMP-RUN-TIME FROM TIME.
+002420     MOVE SAMP-RUN-DATE TO SAMP-RUN-DATE-X.
+002430
+002440     OPEN EXTEND AUDITOUT-FILE.
+002450     IF SAMP-AUDITOUT-STATUS = '35'
+002460         CLOSE AUDITOUT-FILE
+002470         OPEN OUTPUT AUDITOUT-FILE
+002480     END-IF.
+002490     IF SAMP-AUDITOUT-STATUS NOT = '00'
+002500         DISPLAY 'SAMPLE - AUDITOUT OPEN FAILED, STATUS = '
+002510             SAMP-AUDITOUT-STATUS
+002520         MOVE 40 TO SAMP-RC
+002530         GO TO 9999-ABEND-EXIT
+002540     END-IF.
+002550
+002560     PERFORM 1100-GET-PARM THRU 1100-EXIT.
+002570
+002580     IF SAMP-PWK-RESTART = 'Y'
+002590         MOVE 'Y' TO SAMP-RESTART-SW
+002600     ELSE
+002610         MOVE 'N' TO SAMP-RESTART-SW
+002620     END-IF.
+002630
+002640     IF SAMP-RESTART-RUN
+002650         OPEN EXTEND FACTOUT-FILE
+002660         IF SAMP-FACTOUT-STATUS = '35'
+002670             OPEN OUTPUT FACTOUT-FILE
+002680         END-IF
+002690     ELSE
+002700         OPEN OUTPUT FACTOUT-FILE
+002710     END-IF.
+002720     IF SAMP-FACTOUT-STATUS NOT = '00'
+002730         DISPLAY 'SAMPLE - FACTOUT OPEN FAILED, STATUS = '
+002740             SAMP-FACTOUT-STATUS
+002750         MOVE 28 TO SAMP-RC
+002760         GO TO 9999-ABEND-EXIT
+002770     END-IF.
+002780
+002790     IF SAMP-RESTART-RUN
+002800         OPEN EXTEND RPTOUT-FILE
+002810         IF SAMP-RPTOUT-STATUS = '35'
+002820             OPEN OUTPUT RPTOUT-FILE
+002830         END-IF
+002840     ELSE
+002850         OPEN OUTPUT RPTOUT-FILE
+002860     END-IF.
+002870     IF SAMP-RPTOUT-STATUS NOT = '00'
+002880         DISPLAY 'SAMPLE - RPTOUT OPEN FAILED, STATUS = '
+002890             SAMP-RPTOUT-STATUS
+002900         MOVE 28 TO SAMP-RC
+002910         GO TO 9999-ABEND-EXIT
+002920     END-IF.
+002930 1000-EXIT.
+002940     EXIT.
+002950
+002960*****************************************************************
+002970* 1100-GET-PARM - THE PARM STRING PASSED ON THE EXEC STATEMENT
+002980* TAKES PRECEDENCE.  WHEN NO PARM WAS PASSED, FALL BACK TO A
+002990* ONE-RECORD PARMCARD.  LAYOUT IS COLS 1-2 = N, COL 3 = RESTART.
+003000*****************************************************************
+003010 1100-GET-PARM.
+003020     IF SAMP-PARM-LEN > ZERO
+003030         MOVE SAMP-PARM-DATA(1:2) TO SAMP-PWK-N
+003040         MOVE SAMP-PARM-DATA(3:1) TO SAMP-PWK-RESTART
+003050     ELSE
+003060         PERFORM 1150-READ-PARMCARD THRU 1150-EXIT
+003070     END-IF.
+003080 1100-EXIT.
+003090     EXIT.
+003100
+003110 1150-READ-PARMCARD.
+003120     OPEN INPUT PARMCARD-FILE.
+003130     IF SAMP-PARMCARD-STATUS = '35'
+003140         MOVE '16' TO SAMP-PWK-N
+003150         MOVE 'N'  TO SAMP-PWK-RESTART
+003160         GO TO 1150-EXIT
+003170     END-IF.
+003180     READ PARMCARD-FILE
+003190         AT END
+003200             MOVE 'N' TO SAMP-N-VALID-SW
+003210     END-READ.
+003220     IF SAMP-N-VALID
+003230         MOVE SAMP-PARM-N       TO SAMP-PWK-N
+003240         MOVE SAMP-PARM-RESTART TO SAMP-PWK-RESTART
+003250     END-IF.
+003260     CLOSE PARMCARD-FILE.
+003270 1150-EXIT.
+003280     EXIT.
+003290
+003300*****************************************************************
+003310* 1200-OPEN-FACTIDX - OPEN THE INDEXED FACTORIAL TABLE FOR
+003320* UPDATE.  CREATED FRESH THE FIRST TIME A RUN FINDS NO DATASET.
+003330*****************************************************************
+003340 1200-OPEN-FACTIDX.
+003350     OPEN I-O FACTIDX-FILE.
+003360     IF SAMP-FACTIDX-STATUS = '35'
+003370         OPEN OUTPUT FACTIDX-FILE
+003380         CLOSE FACTIDX-FILE
+003390         OPEN I-O FACTIDX-FILE
+003400     END-IF.
+003410     IF SAMP-FACTIDX-STATUS NOT = '00'
+003420         DISPLAY 'SAMPLE - FACTIDX OPEN FAILED, STATUS = '
+003430             SAMP-FACTIDX-STATUS
+003440         MOVE 32 TO SAMP-RC
+003450         GO TO 9999-ABEND-EXIT
+003460     END-IF.
+003470     MOVE 'Y' TO SAMP-TABLE-OPEN-SW.
+003480 1200-EXIT.
+003490     EXIT.
+003500
+003510*****************************************************************
+003520* 1300-OPEN-CHECKPOINT - IF A CHECKPOINT DATASET ALREADY HOLDS
+003530* A ROW FOR THIS N, RESUME FROM THERE INSTEAD OF FROM 0!.
+003540*****************************************************************
+003550 1300-OPEN-CHECKPOINT.
+003560     OPEN I-O CHKPTDS-FILE.
+003570     IF SAMP-CKPTDS-STATUS = '35'
+003580         OPEN OUTPUT CHKPTDS-FILE
+003590         CLOSE CHKPTDS-FILE
+003600         OPEN I-O CHKPTDS-FILE
+003610     END-IF.
+003620     IF SAMP-CKPTDS-STATUS NOT = '00'
+003630         DISPLAY 'SAMPLE - CHKPTDS OPEN FAILED, STATUS = '
+003640             SAMP-CKPTDS-STATUS
+003650         MOVE 36 TO SAMP-RC
+003660         GO TO 9999-ABEND-EXIT
+003670     END-IF.
+003680     MOVE 'Y' TO SAMP-TABLE-OPEN-SW.
+003690
+003700     MOVE 1 TO SAMP-CKPT-RELKEY.
+003710     READ CHKPTDS-FILE
+003720         INVALID KEY
+003730             MOVE 'N' TO SAMP-CKPT-EXISTS-SW
+003740         NOT INVALID KEY
+003750             MOVE 'Y' TO SAMP-CKPT-EXISTS-SW
+003760     END-READ.
+003770
+003780     IF SAMP-RESTART-RUN AND SAMP-CKPT-EXISTS
+003790             AND SAMP-CKPT-N = SAMP-N
+003800             AND SAMP-CKPT-I = SAMP-N
+003810         MOVE 'Y' TO SAMP-CKPT-COMPLETE-SW
+003820         MOVE SAMP-CKPT-PAGE-COUNT TO SAMP-PAGE-COUNT
+003830         MOVE SAMP-CKPT-LINE-COUNT TO SAMP-LINE-COUNT
+003840         MOVE SAMP-CKPT-ROW-COUNT  TO SAMP-ROW-COUNT
+003850     END-IF.
+003860
+003870     IF SAMP-RESTART-RUN AND SAMP-CKPT-EXISTS
+003880             AND SAMP-CKPT-N = SAMP-N
+003890             AND SAMP-CKPT-I > ZERO AND SAMP-CKPT-I < SAMP-N
+003900         MOVE SAMP-CKPT-FACT TO SAMP-FACT
+003910         MOVE SAMP-CKPT-I    TO SAMP-I
+003920         MOVE SAMP-CKPT-PAGE-COUNT TO SAMP-PAGE-COUNT
+003930         MOVE SAMP-CKPT-LINE-COUNT TO SAMP-LINE-COUNT
+003940         MOVE SAMP-CKPT-ROW-COUNT  TO SAMP-ROW-COUNT
+003950         ADD 1 TO SAMP-I
+003960         MULTIPLY SAMP-I BY SAMP-FACT
+003970             ON SIZE ERROR
+003980                 DISPLAY 'SAMPLE - FACT OVERFLOWED ON RESTART'
+003990                 MOVE 20 TO SAMP-RC
+004000                 GO TO 9999-ABEND-EXIT
+004010         END-MULTIPLY
+004020     END-IF.
+004030 1300-EXIT.
+004040     EXIT.
+004050
+004060*****************************************************************
+004070* 2000-VALIDATE-PARM - REJECT A MISSING, NON-NUMERIC, ZERO, OR
+004080* OUT-OF-RANGE N BEFORE ANY OUTPUT IS PRODUCED OR THE TABLE-BUILD
+004090* LOOP STARTS.
+004100*****************************************************************
+004110 2000-VALIDATE-PARM.
+004120     IF SAMP-N-INVALID
+004130         DISPLAY 'SAMPLE - NO USABLE PARM OR PARMCARD SUPPLIED'
+004140         MOVE 16 TO SAMP-RC
+004150         GO TO 2000-EXIT
+004160     END-IF.
+004170
+004180     IF SAMP-PWK-N IS NOT NUMERIC
+004190         DISPLAY 'SAMPLE - N IS NOT NUMERIC: ' SAMP-PWK-N
+004200         MOVE 'N' TO SAMP-N-VALID-SW
+004210         MOVE 08 TO SAMP-RC
+004220         GO TO 2000-EXIT
+004230     END-IF.
+004240
+004250     MOVE SAMP-PWK-N TO SAMP-N.
+004260
+004270     IF SAMP-N = ZERO
+004280         DISPLAY 'SAMPLE - N MAY NOT BE ZERO'
+004290         MOVE 'N' TO SAMP-N-VALID-SW
+004300         MOVE 12 TO SAMP-RC
+004310         GO TO 2000-EXIT
+004320     END-IF.
+004330
+004340     IF SAMP-N > SAMP-MAX-N
+004350         DISPLAY 'SAMPLE - N TOO LARGE, WILL OVERFLOW FACT: '
+004360             SAMP-N
+004370         MOVE 'N' TO SAMP-N-VALID-SW
+004380         MOVE 24 TO SAMP-RC
+004390         GO TO 2000-EXIT
+004400     END-IF.
+004410 2000-EXIT.
+004420     EXIT.
+004430
+004440*****************************************************************
+004450* 3000-PROCESS-TABLE - BUILD THE FACTORIAL TABLE FROM THE
+004460* CURRENT ROW (0 ON A FRESH RUN, OR THE LAST CHECKPOINT ROW ON
+004470* A RESTART) THROUGH N.
+004480*****************************************************************
+004490 3000-PROCESS-TABLE.
+004500     PERFORM 3100-COMPUTE-ROW THRU 3100-EXIT
+004510         UNTIL SAMP-I > SAMP-N.
+004520 3000-EXIT.
+004530     EXIT.
+004540
+004550 3100-COMPUTE-ROW.
+004560     MOVE SAMP-I    TO SAMP-FACTOUT-I.
+004570     MOVE SAMP-FACT TO SAMP-FACTOUT-FACT.
+004580     WRITE SAMP-FACTOUT-RECORD.
+004590
+004600     MOVE SAMP-I    TO SAMP-FACTIDX-KEY.
+004610     MOVE SAMP-FACT TO SAMP-FACTIDX-VALUE.
+004620     WRITE SAMP-FACTIDX-RECORD
+004630         INVALID KEY
+004640             REWRITE SAMP-FACTIDX-RECORD
+004650     END-WRITE.
+004660
+004670     PERFORM 4000-PRINT-DETAIL THRU 4000-EXIT.
+004680
+004690     ADD 1 TO SAMP-ROW-COUNT.
+004700     ADD 1 TO SAMP-CKPT-COUNTER.
+004710     IF SAMP-CKPT-COUNTER >= SAMP-CKPT-INTERVAL
+004720         PERFORM 3200-WRITE-CHECKPOINT THRU 3200-EXIT
+004730         MOVE ZERO TO SAMP-CKPT-COUNTER
+004740     END-IF.
+004750
+004760     ADD 1 TO SAMP-I.
+004770     IF SAMP-I NOT > SAMP-N
+004780         MULTIPLY SAMP-I BY SAMP-FACT
+004790             ON SIZE ERROR
+004800                 DISPLAY 'SAMPLE - FACT OVERFLOWED AT I = '
+004810                     SAMP-I
+004820                 MOVE 20 TO SAMP-RC
+004830                 GO TO 9999-ABEND-EXIT
+004840         END-MULTIPLY
+004850     END-IF.
+004860 3100-EXIT.
+004870     EXIT.
+004880
+004890*****************************************************************
+004900* 3200-WRITE-CHECKPOINT - PERSIST THE CURRENT ROW SO A RESTART
+004910* CAN PICK UP HERE INSTEAD OF FROM 0!.
+004920*****************************************************************
+004930 3200-WRITE-CHECKPOINT.
+004940     MOVE 1              TO SAMP-CKPT-RELKEY.
+004950     MOVE SAMP-N         TO SAMP-CKPT-N.
+004960     MOVE SAMP-I         TO SAMP-CKPT-I.
+004970     MOVE SAMP-FACT      TO SAMP-CKPT-FACT.
+004980     MOVE SAMP-PAGE-COUNT TO SAMP-CKPT-PAGE-COUNT.
+004990     MOVE SAMP-LINE-COUNT TO SAMP-CKPT-LINE-COUNT.
+005000     MOVE SAMP-ROW-COUNT  TO SAMP-CKPT-ROW-COUNT.
+005010     REWRITE SAMP-CKPT-RECORD
+005020         INVALID KEY
+005030             WRITE SAMP-CKPT-RECORD
+005040     END-REWRITE.
+005050 3200-EXIT.
+005060     EXIT.
+005070
+005080*****************************************************************
+005090* 4000-PRINT-DETAIL - WRITE ONE REPORT LINE, STARTING A NEW
+005100* PAGE WITH HEADINGS EVERY SAMP-LINES-PER-PAGE ROWS.
+005110*****************************************************************
+005120 4000-PRINT-DETAIL.
+005130     IF SAMP-LINE-COUNT = ZERO
+005140             OR SAMP-LINE-COUNT >= SAMP-LINES-PER-PAGE
+005150         PERFORM 4100-PRINT-HEADINGS THRU 4100-EXIT
+005160     END-IF.
+005170
+005180     MOVE SAMP-I    TO SAMP-DET-I.
+005190     MOVE SAMP-FACT TO SAMP-DET-FACT.
+005200     WRITE RPTOUT-RECORD FROM SAMP-RPT-DETAIL
+005210         AFTER ADVANCING 1 LINE.
+005220     ADD 1 TO SAMP-LINE-COUNT.
+005230 4000-EXIT.
+005240     EXIT.
+005250
+005260 4100-PRINT-HEADINGS.
+005270     ADD 1 TO SAMP-PAGE-COUNT.
+005280     MOVE ZERO TO SAMP-LINE-COUNT.
+005290     MOVE SAMP-RUN-MM     TO SAMP-HDR-MM.
+005300     MOVE SAMP-RUN-DD     TO SAMP-HDR-DD.
+005310     MOVE SAMP-RUN-YYYY   TO SAMP-HDR-YYYY.
+005320     MOVE SAMP-N          TO SAMP-HDR-N.
+005330     MOVE SAMP-PAGE-COUNT TO SAMP-HDR-PAGE.
+005340     WRITE RPTOUT-RECORD FROM SAMP-RPT-HEADER-1
+005350         AFTER ADVANCING PAGE.
+005360     WRITE RPTOUT-RECORD FROM SAMP-RPT-HEADER-2
+005370         AFTER ADVANCING 2 LINES.
+005380     WRITE RPTOUT-RECORD FROM SAMP-RPT-COLHDG
+005390         AFTER ADVANCING 2 LINES.
+005400 4100-EXIT.
+005410     EXIT.
+005420
+005430*****************************************************************
+005440* 8000-TERMINATE - CLOSE THE FILES, LOG THE AUDIT RECORD, AND
+005450* SET THE STEP RETURN CODE.
+005460*****************************************************************
+005470 8000-TERMINATE.
+005480     MOVE 'COMPLETE' TO SAMP-AUD-STATUS.
+005490     PERFORM 8100-WRITE-AUDIT THRU 8100-EXIT.
+005500     CLOSE FACTOUT-FILE.
+005510     CLOSE RPTOUT-FILE.
+005520     CLOSE AUDITOUT-FILE.
+005530     CLOSE CHKPTDS-FILE.
+005540     CLOSE FACTIDX-FILE.
+005550     MOVE SAMP-RC TO RETURN-CODE.
+005560 8000-EXIT.
+005570     EXIT.
+005580
+005590*****************************************************************
+005600* 8100-WRITE-AUDIT - APPEND ONE AUDIT ROW FOR THIS RUN.
+005610*****************************************************************
+005620 8100-WRITE-AUDIT.
+005630     MOVE SAMP-RUN-DATE  TO SAMP-AUD-RUN-DATE.
+005640     MOVE SAMP-RUN-TIME  TO SAMP-AUD-RUN-TIME.
+005650     MOVE SAMP-N         TO SAMP-AUD-N.
+005660     MOVE SAMP-ROW-COUNT TO SAMP-AUD-ROW-COUNT.
+005670     WRITE SAMP-AUDIT-RECORD.
+005680 8100-EXIT.
+005690     EXIT.
+005700
+005710*****************************************************************
+005720* 9999-ABEND-EXIT - A REJECTED PARM OR A MULTIPLY OVERFLOW GETS
+005730* HERE.  SAMP-N-INVALID TELLS US WHICH ONE IT WAS SO THE AUDIT
+005740* ROW CARRIES THE RIGHT STATUS.
+005750*****************************************************************
+005760 9999-ABEND-EXIT.
+005770     IF SAMP-N-INVALID
+005780         MOVE 'REJECTED' TO SAMP-AUD-STATUS
+005790     ELSE
+005800         MOVE 'ABENDED'  TO SAMP-AUD-STATUS
+005810     END-IF.
+005820     IF SAMP-AUDITOUT-STATUS = '00'
+005830         PERFORM 8100-WRITE-AUDIT THRU 8100-EXIT
+005840     END-IF.
+005850     IF SAMP-FACTOUT-STATUS = '00'
+005860         CLOSE FACTOUT-FILE
+005870     END-IF.
+005880     IF SAMP-RPTOUT-STATUS = '00'
+005890         CLOSE RPTOUT-FILE
+005900     END-IF.
+005910     IF SAMP-AUDITOUT-STATUS = '00'
+005920         CLOSE AUDITOUT-FILE
+005930     END-IF.
+005940     IF SAMP-TABLE-FILES-OPEN
+005950         CLOSE CHKPTDS-FILE
+005960         CLOSE FACTIDX-FILE
+005970     END-IF.
+005980     MOVE SAMP-RC TO RETURN-CODE.
+005990     GOBACK.
